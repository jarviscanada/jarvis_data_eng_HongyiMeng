@@ -0,0 +1,126 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Added a name search mode (exact or
+      *           partial) through the STU-LAST-NAME alternate index,
+      *           so a lookup no longer requires the student ID.
+      * Modified: 2026-08-09 HYM - Reject a blank last name up front;
+      *           a zero-length reference modification would otherwise
+      *           match every record and dump the whole file.
+      * Modified: 2026-08-09 HYM - Check the OPEN before either search
+      *           mode; an unopened STUDENT-FILE used to leave the ID
+      *           search's READ INVALID KEY/NOT INVALID KEY test with
+      *           neither branch firing, and the name search's AT-EOF
+      *           switch never getting set.
+      * Purpose: Queries a single student, either by ID (primary key)
+      *          or by last name (alternate key, prefix match).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0006.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+       01 SEARCH-MODE-PROMPT PIC X(48) VALUE
+           "SEARCH BY 1-STUDENT ID  OR  2-LAST NAME >>".
+       01 SEARCH-MODE PIC 9.
+       01 ID-SEARCH-KEY PIC X(07).
+       01 NAME-SEARCH-KEY PIC X(15).
+       01 NAME-SEARCH-LEN PIC 99 VALUE ZEROES.
+       01 MATCH-COUNT PIC 9(05) VALUE ZEROES.
+       01 NO-MORE-MATCHES-SW PIC X(01) VALUE "N".
+           88 NO-MORE-MATCHES VALUE "Y".
+       01 NOT-FOUND-MSG PIC X(30) VALUE "NO MATCHING STUDENT FOUND".
+       01 MATCH-COUNT-MSG PIC X(20) VALUE "MATCHES DISPLAYED: ".
+       01 BLANK-NAME-MSG PIC X(30) VALUE "LAST NAME IS REQUIRED".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               DISPLAY SEARCH-MODE-PROMPT
+               ACCEPT SEARCH-MODE
+               EVALUATE SEARCH-MODE
+                   WHEN 1
+                       PERFORM 0200-QUERY-BY-ID
+                   WHEN 2
+                       PERFORM 0300-QUERY-BY-NAME
+                   WHEN OTHER
+                       DISPLAY "INVALID SEARCH MODE"
+               END-EVALUATE
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-QUERY-BY-ID.
+           DISPLAY "ENTER STUDENT ID >>".
+           ACCEPT ID-SEARCH-KEY.
+           MOVE ID-SEARCH-KEY TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 0400-DISPLAY-STUDENT
+           END-READ.
+
+       0300-QUERY-BY-NAME.
+           DISPLAY "ENTER LAST NAME (FULL OR PARTIAL) >>".
+           ACCEPT NAME-SEARCH-KEY.
+           PERFORM VARYING NAME-SEARCH-LEN FROM 15 BY -1
+               UNTIL NAME-SEARCH-LEN = 0
+                  OR NAME-SEARCH-KEY(NAME-SEARCH-LEN:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM.
+           MOVE ZEROES TO MATCH-COUNT.
+           MOVE "N" TO NO-MORE-MATCHES-SW.
+           IF NAME-SEARCH-LEN = ZEROES
+               DISPLAY BLANK-NAME-MSG
+           ELSE
+               MOVE NAME-SEARCH-KEY TO STU-LAST-NAME
+               START STUDENT-FILE KEY IS NOT LESS THAN STU-LAST-NAME
+                   INVALID KEY
+                       MOVE "Y" TO NO-MORE-MATCHES-SW
+               END-START
+               PERFORM 0350-NAME-MATCH-LOOP UNTIL NO-MORE-MATCHES
+               IF MATCH-COUNT = ZEROES
+                   DISPLAY NOT-FOUND-MSG
+               ELSE
+                   DISPLAY MATCH-COUNT-MSG MATCH-COUNT
+               END-IF
+           END-IF.
+
+       0350-NAME-MATCH-LOOP.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO NO-MORE-MATCHES-SW
+           END-READ.
+           IF NOT NO-MORE-MATCHES
+               IF STU-LAST-NAME(1:NAME-SEARCH-LEN) =
+                       NAME-SEARCH-KEY(1:NAME-SEARCH-LEN)
+                   ADD 1 TO MATCH-COUNT
+                   PERFORM 0400-DISPLAY-STUDENT
+               ELSE
+                   MOVE "Y" TO NO-MORE-MATCHES-SW
+               END-IF
+           END-IF.
+
+       0400-DISPLAY-STUDENT.
+           DISPLAY "ID: " STU-ID
+               " NAME: " STU-LAST-NAME ", " STU-FIRST-NAME
+               " MAJOR: " STU-MAJOR
+               " GPA: " STU-GPA
+               " INCLUDED: " STU-DATE-INCLUDED
+               " STATUS: " STU-STATUS-FLAG.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGQ0006.
