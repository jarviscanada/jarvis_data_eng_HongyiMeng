@@ -0,0 +1,106 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Every REWRITE now appends a before/
+      *           after image, timestamp and operator ID to a new
+      *           sequential audit file (see copybook AUDIT).
+      * Modified: 2026-08-09 HYM - Moved the REWRITE/audit logic out to
+      *           copybook UPDVAL so PRGB0011 can apply the exact same
+      *           audit trail to a batch of transactions.
+      * Modified: 2026-08-09 HYM - UPDVAL's paragraphs are now numbered
+      *           in the 5300s to keep them clear of this program's own
+      *           paragraph numbers.
+      * Modified: 2026-08-09 HYM - Check both OPENs before entering the
+      *           update loop; an unopened STUDENT-FILE or AUDIT-FILE
+      *           used to fall through the READ's INVALID KEY/NOT
+      *           INVALID KEY test silently instead of stopping the
+      *           program.
+      * Purpose: Updates one existing student record in the master
+      *          file, keeping a full change history.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGU0003.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+           COPY AUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+           COPY AUDIT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+           COPY AUDSTAT.
+           COPY UPDWS.
+       01 UPDATE-ID PIC X(07).
+       01 UPDATE-DONE-SW PIC X(01) VALUE "N".
+           88 UPDATE-DONE VALUE "Y".
+       01 NOT-FOUND-MSG PIC X(30) VALUE "STUDENT ID NOT ON FILE".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN I-O STUDENT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF STUDENT-FILE-OK AND AUDIT-FILE-OK
+               DISPLAY "ENTER OPERATOR ID >>"
+               ACCEPT OPERATOR-ID
+               PERFORM 0200-UPDATE-ONE UNTIL UPDATE-DONE
+               CLOSE STUDENT-FILE
+               CLOSE AUDIT-FILE
+           ELSE
+               IF NOT STUDENT-FILE-OK
+                   DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                       STUDENT-FILE-STATUS
+               END-IF
+               IF NOT AUDIT-FILE-OK
+                   DISPLAY OPEN-FAIL-MSG "AUDIT-FILE, STATUS "
+                       AUDIT-FILE-STATUS
+               END-IF
+               IF STUDENT-FILE-OK
+                   CLOSE STUDENT-FILE
+               END-IF
+               IF AUDIT-FILE-OK
+                   CLOSE AUDIT-FILE
+               END-IF
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-UPDATE-ONE.
+           DISPLAY "ENTER STUDENT ID TO UPDATE >>".
+           ACCEPT UPDATE-ID.
+           MOVE UPDATE-ID TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 5300-SAVE-BEFORE-IMAGE
+                   PERFORM 0350-ACCEPT-CHANGES
+                   PERFORM 5500-REWRITE-WITH-AUDIT
+           END-READ.
+           DISPLAY "UPDATE ANOTHER STUDENT? (Y/N) >>".
+           ACCEPT UPDATE-DONE-SW.
+           IF UPDATE-DONE-SW = "Y" OR UPDATE-DONE-SW = "y"
+               MOVE "N" TO UPDATE-DONE-SW
+           ELSE
+               MOVE "Y" TO UPDATE-DONE-SW
+           END-IF.
+
+       0350-ACCEPT-CHANGES.
+           DISPLAY "ENTER LAST NAME >>".
+           ACCEPT STU-LAST-NAME.
+           DISPLAY "ENTER FIRST NAME >>".
+           ACCEPT STU-FIRST-NAME.
+           DISPLAY "ENTER MAJOR >>".
+           ACCEPT STU-MAJOR.
+           DISPLAY "ENTER GPA >>".
+           ACCEPT STU-GPA.
+           DISPLAY "ENTER DATE OF INCLUSION (YYYYMMDD) >>".
+           ACCEPT STU-DATE-INCLUDED.
+
+           COPY UPDVAL.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGU0003.
