@@ -0,0 +1,71 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Changed from a physical DELETE to a
+      *           soft delete: the record is REWRITTEN with its status
+      *           flag set inactive so PRGR0009 can restore it later.
+      * Modified: 2026-08-09 HYM - Moved the deactivate logic out to
+      *           copybook DELVAL so PRGB0011 can apply the exact same
+      *           rule to a batch of drop transactions.
+      * Modified: 2026-08-09 HYM - DELVAL's paragraph is now numbered
+      *           in the 6300s to keep it clear of this program's own
+      *           paragraph numbers.
+      * Modified: 2026-08-09 HYM - Check the OPEN before entering the
+      *           deactivate loop; an unopened STUDENT-FILE used to
+      *           fall through the READ's INVALID KEY/NOT INVALID KEY
+      *           test silently instead of stopping the program.
+      * Purpose: Deactivates one student record in the master file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGD0004.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+           COPY DELWS.
+       01 DELETE-ID PIC X(07).
+       01 DELETE-DONE-SW PIC X(01) VALUE "N".
+           88 DELETE-DONE VALUE "Y".
+       01 NOT-FOUND-MSG PIC X(30) VALUE "STUDENT ID NOT ON FILE".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN I-O STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               PERFORM 0200-DELETE-ONE UNTIL DELETE-DONE
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-DELETE-ONE.
+           DISPLAY "ENTER STUDENT ID TO DEACTIVATE >>".
+           ACCEPT DELETE-ID.
+           MOVE DELETE-ID TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 6300-DEACTIVATE-STUDENT
+           END-READ.
+           DISPLAY "DEACTIVATE ANOTHER STUDENT? (Y/N) >>".
+           ACCEPT DELETE-DONE-SW.
+           IF DELETE-DONE-SW = "Y" OR DELETE-DONE-SW = "y"
+               MOVE "N" TO DELETE-DONE-SW
+           ELSE
+               MOVE "Y" TO DELETE-DONE-SW
+           END-IF.
+
+           COPY DELVAL.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGD0004.
