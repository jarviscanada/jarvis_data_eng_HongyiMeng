@@ -0,0 +1,82 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Added mandatory-field validation and
+      *           a duplicate-ID check ahead of the WRITE, so a bad
+      *           entry re-prompts instead of abending the program.
+      * Modified: 2026-08-09 HYM - Moved the validation/write logic out
+      *           to copybook INSVAL so PRGB0011 can apply the exact
+      *           same rules to a batch of transactions.
+      * Modified: 2026-08-09 HYM - INSVAL's paragraphs are now numbered
+      *           in the 4400s to keep them clear of this program's own
+      *           paragraph numbers.
+      * Modified: 2026-08-09 HYM - Check the OPEN before entering the
+      *           insert loop; an unopened STUDENT-FILE used to fall
+      *           through the READ's INVALID KEY/NOT INVALID KEY test
+      *           silently instead of stopping the program.
+      * Purpose: Inserts one new student record into the master file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGI0002.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+           COPY NEWSTU.
+       01 DONE-SW PIC X(01) VALUE "N".
+           88 INSERT-DONE VALUE "Y".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN I-O STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               PERFORM 0200-INSERT-ONE UNTIL INSERT-DONE
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-INSERT-ONE.
+           PERFORM 0300-ACCEPT-STUDENT.
+           PERFORM 4400-VALIDATE-REQUIRED-FIELDS.
+           IF VALID-DATA
+               PERFORM 4500-CHECK-DUPLICATE
+               IF INSERT-OK
+                   PERFORM 4600-WRITE-STUDENT
+               END-IF
+           END-IF.
+           DISPLAY "ENTER ANOTHER STUDENT? (Y/N) >>".
+           ACCEPT DONE-SW.
+           IF DONE-SW = "Y" OR DONE-SW = "y"
+               MOVE "N" TO DONE-SW
+           ELSE
+               MOVE "Y" TO DONE-SW
+           END-IF.
+
+       0300-ACCEPT-STUDENT.
+           DISPLAY "ENTER STUDENT ID >>".
+           ACCEPT NEW-ID.
+           DISPLAY "ENTER LAST NAME >>".
+           ACCEPT NEW-LAST-NAME.
+           DISPLAY "ENTER FIRST NAME >>".
+           ACCEPT NEW-FIRST-NAME.
+           DISPLAY "ENTER MAJOR >>".
+           ACCEPT NEW-MAJOR.
+           DISPLAY "ENTER GPA >>".
+           ACCEPT NEW-GPA.
+           DISPLAY "ENTER DATE OF INCLUSION (YYYYMMDD) >>".
+           ACCEPT NEW-DATE-INCLUDED.
+
+           COPY INSVAL.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGI0002.
