@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Paged the listing: displays a fixed
+      *           batch of records at a time and prompts for more,
+      *           instead of scrolling the whole file past the screen.
+      * Modified: 2026-08-09 HYM - Accept lowercase "y" on the MORE?
+      *           prompt, consistent with the other Y/N prompts.
+      * Modified: 2026-08-09 HYM - Check the OPEN before paging; an
+      *           unopened STUDENT-FILE used to leave AT-EOF-SW unset
+      *           forever, since a sequential READ against a file that
+      *           never opened never satisfies AT END.
+      * Purpose: Lists every student record in the master file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0005.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+       01 PAGE-SIZE PIC 99 VALUE 20.
+       01 LINE-COUNT PIC 99 VALUE ZEROES.
+       01 MORE-PROMPT PIC X(15) VALUE "MORE? (Y/N) >>".
+       01 MORE-ANSWER PIC X(01) VALUE "Y".
+       01 AT-EOF-SW PIC X(01) VALUE "N".
+           88 AT-EOF VALUE "Y".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               PERFORM 0200-READ-NEXT-STUDENT
+               PERFORM 0300-DISPLAY-PAGE
+                   UNTIL AT-EOF OR MORE-ANSWER NOT = "Y"
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-READ-NEXT-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-READ.
+
+       0300-DISPLAY-PAGE.
+           MOVE ZEROES TO LINE-COUNT.
+           PERFORM 0400-DISPLAY-ONE-LINE
+               UNTIL AT-EOF OR LINE-COUNT = PAGE-SIZE.
+           IF NOT AT-EOF
+               DISPLAY MORE-PROMPT
+               ACCEPT MORE-ANSWER
+               IF MORE-ANSWER = "y"
+                   MOVE "Y" TO MORE-ANSWER
+               END-IF
+           END-IF.
+
+       0400-DISPLAY-ONE-LINE.
+           DISPLAY "ID: " STU-ID
+               " NAME: " STU-LAST-NAME ", " STU-FIRST-NAME
+               " MAJOR: " STU-MAJOR
+               " GPA: " STU-GPA
+               " INCLUDED: " STU-DATE-INCLUDED
+               " STATUS: " STU-STATUS-FLAG.
+           ADD 1 TO LINE-COUNT.
+           PERFORM 0200-READ-NEXT-STUDENT.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGQ0005.
