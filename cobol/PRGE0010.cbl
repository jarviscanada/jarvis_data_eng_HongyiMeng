@@ -0,0 +1,83 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2026-08-09
+      * Purpose: Extracts every active student record into a flat feed
+      *          for downstream systems (financial aid, ID card office).
+      *          Run on demand from the menu or as part of the nightly
+      *          batch window.
+      * Modified: 2026-08-09 HYM - Check both OPENs before extracting;
+      *           an unopened STUDENT-FILE used to leave AT-EOF-SW
+      *           unset forever, since a sequential READ against a
+      *           file that never opened never satisfies AT END.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGE0010.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+           COPY EXPTSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+           COPY EXPTREC.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+           COPY EXPTSTAT.
+       01 AT-EOF-SW PIC X(01) VALUE "N".
+           88 AT-EOF VALUE "Y".
+       01 EXPORT-COUNT PIC 9(05) VALUE ZEROES.
+       01 EXPORT-COMPLETE-MSG PIC X(37) VALUE
+           "ACTIVE STUDENT FEED EXTRACTED, COUNT ".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN INPUT STUDENT-FILE.
+           OPEN OUTPUT EXPORT-FILE.
+           IF STUDENT-FILE-OK AND EXPORT-FILE-OK
+               PERFORM 0200-READ-NEXT-STUDENT
+               PERFORM 0300-EXPORT-IF-ACTIVE UNTIL AT-EOF
+               CLOSE STUDENT-FILE
+               CLOSE EXPORT-FILE
+               DISPLAY EXPORT-COMPLETE-MSG EXPORT-COUNT
+           ELSE
+               IF NOT STUDENT-FILE-OK
+                   DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                       STUDENT-FILE-STATUS
+               END-IF
+               IF NOT EXPORT-FILE-OK
+                   DISPLAY OPEN-FAIL-MSG "EXPORT-FILE, STATUS "
+                       EXPORT-FILE-STATUS
+               END-IF
+               IF STUDENT-FILE-OK
+                   CLOSE STUDENT-FILE
+               END-IF
+               IF EXPORT-FILE-OK
+                   CLOSE EXPORT-FILE
+               END-IF
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-READ-NEXT-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-READ.
+
+       0300-EXPORT-IF-ACTIVE.
+           IF STU-ACTIVE
+               MOVE STU-ID TO EXP-ID
+               MOVE STU-LAST-NAME TO EXP-LAST-NAME
+               MOVE STU-FIRST-NAME TO EXP-FIRST-NAME
+               MOVE STU-MAJOR TO EXP-MAJOR
+               MOVE STU-GPA TO EXP-GPA
+               MOVE STU-DATE-INCLUDED TO EXP-DATE-INCLUDED
+               WRITE EXPORT-RECORD
+               ADD 1 TO EXPORT-COUNT
+           END-IF.
+           PERFORM 0200-READ-NEXT-STUDENT.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGE0010.
