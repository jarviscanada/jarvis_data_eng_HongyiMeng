@@ -0,0 +1,237 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2026-08-09
+      * Purpose: Nightly registrar batch driver. Reads a transaction
+      *          feed of student adds/changes/drops and applies each
+      *          one through the same validation PRGI0002, PRGU0003
+      *          and PRGD0004 use interactively (copybooks INSVAL,
+      *          UPDVAL, DELVAL), checkpointing periodically so a run
+      *          that fails partway through can restart from the last
+      *          good transaction.
+      * Modified: 2026-08-09 HYM - Check each OPEN's file status before
+      *           entering the read loop; an unopened TRAN-FILE used to
+      *           spin forever since READ ... AT END never fires against
+      *           a file that never opened.
+      * Modified: 2026-08-09 HYM - Renumbered the shared INSVAL/UPDVAL/
+      *           DELVAL paragraphs into the 4400s/5300s/6300s bands so
+      *           they no longer collide with this driver's own 0300-,
+      *           0400-, 0500- and 0600-numbered paragraphs.
+      * Modified: 2026-08-09 HYM - Check CHKPT-FILE-OK around both
+      *           checkpoint OPENs instead of writing to it blind; an
+      *           unwritable checkpoint directory used to abend the
+      *           WRITE instead of being reported.
+      * Modified: 2026-08-09 HYM - Added a separate APPLIED-COUNT so the
+      *           end-of-run message no longer counts a not-found or
+      *           failed-validation transaction as applied; TRAN-COUNT
+      *           still drives checkpoint/restart positioning.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGB0011.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+           COPY AUDSEL.
+           COPY TRANSEL.
+           COPY CHKSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+           COPY AUDIT.
+           COPY TRANREC.
+           COPY CHKPT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+           COPY AUDSTAT.
+           COPY TRANSTAT.
+           COPY CHKSTAT.
+           COPY NEWSTU.
+           COPY UPDWS.
+           COPY DELWS.
+       01 CHECKPOINT-INTERVAL PIC 9(04) VALUE 25.
+       01 SINCE-CHECKPOINT PIC 9(04) VALUE ZEROES.
+       01 TRAN-COUNT PIC 9(08) VALUE ZEROES.
+       01 APPLIED-COUNT PIC 9(08) VALUE ZEROES.
+       01 SKIP-COUNT PIC 9(08) VALUE ZEROES.
+       01 AT-EOF-SW PIC X(01) VALUE "N".
+           88 AT-EOF VALUE "Y".
+       01 ABORT-RUN-SW PIC X(01) VALUE "N".
+           88 ABORT-RUN VALUE "Y".
+       01 NOT-FOUND-MSG PIC X(30) VALUE "STUDENT ID NOT ON FILE".
+       01 RESTART-MSG PIC X(40) VALUE
+           "RESTARTING BATCH, SKIPPING TRANSACTIONS ".
+       01 COMPLETE-MSG PIC X(35) VALUE
+           "BATCH COMPLETE, TRANSACTIONS READ: ".
+       01 APPLIED-MSG PIC X(11) VALUE "  APPLIED: ".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       01 CHKPT-FAIL-MSG PIC X(30) VALUE "UNABLE TO WRITE CHECKPOINT, ".
+       PROCEDURE DIVISION.
+       0100-START.
+           MOVE "BATCH   " TO OPERATOR-ID.
+           PERFORM 0110-OPEN-BATCH-FILES.
+           IF ABORT-RUN
+               PERFORM 0950-CLOSE-OPENED-FILES
+           ELSE
+               PERFORM 0150-READ-CHECKPOINT
+               IF SKIP-COUNT > ZEROES
+                   DISPLAY RESTART-MSG SKIP-COUNT
+               END-IF
+               PERFORM 0200-SKIP-ONE-TRAN
+                   UNTIL AT-EOF OR TRAN-COUNT NOT LESS THAN SKIP-COUNT
+               PERFORM 0300-READ-NEXT-TRAN
+               PERFORM 0400-PROCESS-TRAN UNTIL AT-EOF
+               CLOSE STUDENT-FILE
+               CLOSE AUDIT-FILE
+               CLOSE TRAN-FILE
+               PERFORM 0900-CLEAR-CHECKPOINT
+               DISPLAY COMPLETE-MSG TRAN-COUNT APPLIED-MSG APPLIED-COUNT
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0110-OPEN-BATCH-FILES.
+           OPEN I-O STUDENT-FILE.
+           IF NOT STUDENT-FILE-OK
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+               MOVE "Y" TO ABORT-RUN-SW
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT AUDIT-FILE-OK
+               DISPLAY OPEN-FAIL-MSG "AUDIT-FILE, STATUS "
+                   AUDIT-FILE-STATUS
+               MOVE "Y" TO ABORT-RUN-SW
+           END-IF.
+           OPEN INPUT TRAN-FILE.
+           IF NOT TRAN-FILE-OK
+               DISPLAY OPEN-FAIL-MSG "TRAN-FILE, STATUS "
+                   TRAN-FILE-STATUS
+               MOVE "Y" TO ABORT-RUN-SW
+           END-IF.
+
+       0950-CLOSE-OPENED-FILES.
+           IF STUDENT-FILE-OK
+               CLOSE STUDENT-FILE
+           END-IF.
+           IF AUDIT-FILE-OK
+               CLOSE AUDIT-FILE
+           END-IF.
+           IF TRAN-FILE-OK
+               CLOSE TRAN-FILE
+           END-IF.
+
+       0150-READ-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           IF CHKPT-FILE-OK
+               READ CHKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CHKPT-COUNT TO SKIP-COUNT
+               END-READ
+               CLOSE CHKPT-FILE
+           END-IF.
+
+       0200-SKIP-ONE-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-READ.
+           IF NOT AT-EOF
+               ADD 1 TO TRAN-COUNT
+           END-IF.
+
+       0300-READ-NEXT-TRAN.
+           READ TRAN-FILE
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-READ.
+
+       0400-PROCESS-TRAN.
+           EVALUATE TRUE
+               WHEN TRAN-INSERT
+                   PERFORM 0500-APPLY-INSERT
+               WHEN TRAN-UPDATE
+                   PERFORM 0600-APPLY-UPDATE
+               WHEN TRAN-DELETE
+                   PERFORM 0700-APPLY-DELETE
+               WHEN OTHER
+                   DISPLAY "UNKNOWN TRANSACTION TYPE FOR ID " TRAN-ID
+           END-EVALUATE.
+           ADD 1 TO TRAN-COUNT.
+           ADD 1 TO SINCE-CHECKPOINT.
+           IF SINCE-CHECKPOINT NOT LESS THAN CHECKPOINT-INTERVAL
+               PERFORM 0800-WRITE-CHECKPOINT
+               MOVE ZEROES TO SINCE-CHECKPOINT
+           END-IF.
+           PERFORM 0300-READ-NEXT-TRAN.
+
+       0500-APPLY-INSERT.
+           MOVE TRAN-ID TO NEW-ID.
+           MOVE TRAN-LAST-NAME TO NEW-LAST-NAME.
+           MOVE TRAN-FIRST-NAME TO NEW-FIRST-NAME.
+           MOVE TRAN-MAJOR TO NEW-MAJOR.
+           MOVE TRAN-GPA TO NEW-GPA.
+           MOVE TRAN-DATE-INCLUDED TO NEW-DATE-INCLUDED.
+           PERFORM 4400-VALIDATE-REQUIRED-FIELDS.
+           IF VALID-DATA
+               PERFORM 4500-CHECK-DUPLICATE
+               IF INSERT-OK
+                   PERFORM 4600-WRITE-STUDENT
+                   ADD 1 TO APPLIED-COUNT
+               END-IF
+           END-IF.
+
+       0600-APPLY-UPDATE.
+           MOVE TRAN-ID TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 5300-SAVE-BEFORE-IMAGE
+                   MOVE TRAN-LAST-NAME TO STU-LAST-NAME
+                   MOVE TRAN-FIRST-NAME TO STU-FIRST-NAME
+                   MOVE TRAN-MAJOR TO STU-MAJOR
+                   MOVE TRAN-GPA TO STU-GPA
+                   MOVE TRAN-DATE-INCLUDED TO STU-DATE-INCLUDED
+                   PERFORM 5500-REWRITE-WITH-AUDIT
+                   ADD 1 TO APPLIED-COUNT
+           END-READ.
+
+       0700-APPLY-DELETE.
+           MOVE TRAN-ID TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 6300-DEACTIVATE-STUDENT
+                   ADD 1 TO APPLIED-COUNT
+           END-READ.
+
+       0800-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           IF CHKPT-FILE-OK
+               MOVE TRAN-COUNT TO CHKPT-COUNT
+               WRITE CHKPT-RECORD
+               CLOSE CHKPT-FILE
+           ELSE
+               DISPLAY CHKPT-FAIL-MSG "STATUS " CHKPT-FILE-STATUS
+           END-IF.
+
+       0900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE.
+           IF CHKPT-FILE-OK
+               MOVE ZEROES TO CHKPT-COUNT
+               WRITE CHKPT-RECORD
+               CLOSE CHKPT-FILE
+           ELSE
+               DISPLAY CHKPT-FAIL-MSG "STATUS " CHKPT-FILE-STATUS
+           END-IF.
+
+           COPY INSVAL.
+           COPY UPDVAL.
+           COPY DELVAL.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGB0011.
