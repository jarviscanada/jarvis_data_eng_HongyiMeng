@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: AUDSTAT
+      * Purpose:  File status for AUDIT-FILE.
+      ******************************************************************
+       01  AUDIT-FILE-STATUS           PIC X(02).
+           88  AUDIT-FILE-OK               VALUE "00".
