@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: NEWSTU
+      * Purpose:  Working storage for a candidate new student record,
+      *           shared by PRGI0002 (interactive insert) and PRGB0011
+      *           (batch driver) so both run the identical insert
+      *           validation in copybook INSVAL.
+      ******************************************************************
+       01 NEW-STUDENT.
+           05 NEW-ID              PIC X(07).
+           05 NEW-LAST-NAME       PIC X(15).
+           05 NEW-FIRST-NAME      PIC X(15).
+           05 NEW-MAJOR           PIC X(20).
+           05 NEW-GPA             PIC 9V99.
+           05 NEW-DATE-INCLUDED   PIC 9(08).
+       01 INSERT-OK-SW PIC X(01) VALUE "N".
+           88 INSERT-OK VALUE "Y".
+       01 VALID-DATA-SW PIC X(01) VALUE "N".
+           88 VALID-DATA VALUE "Y".
+       01 REQUIRED-FIELD-MSG PIC X(45) VALUE
+           "ID, LAST NAME AND FIRST NAME ARE REQUIRED".
+       01 DUPLICATE-ID-MSG PIC X(30) VALUE
+           "STUDENT ID ALREADY EXISTS".
+       01 INSERT-CONFIRM-MSG PIC X(30) VALUE
+           "STUDENT RECORD ADDED".
