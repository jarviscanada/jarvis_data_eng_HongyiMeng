@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook: DELVAL
+      * Purpose:  Shared soft-delete logic. COPYed into both PRGD0004
+      *           and PRGB0011 so a batch drop is held to the same
+      *           already-inactive check a terminal-keyed drop is.
+      * Note:     Caller must READ the target STUDENT-RECORD by STU-ID
+      *           before PERFORMing 6300-DEACTIVATE-STUDENT.
+      * Note:     Paragraph is numbered in the 6300s so it cannot
+      *           collide with any caller's own paragraph numbers.
+      ******************************************************************
+       6300-DEACTIVATE-STUDENT.
+           IF STU-INACTIVE
+               DISPLAY ALREADY-INACTIVE-MSG
+           ELSE
+               SET STU-INACTIVE TO TRUE
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "UNABLE TO DEACTIVATE STUDENT, STATUS "
+                           STUDENT-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY DELETE-CONFIRM-MSG
+               END-REWRITE
+           END-IF.
