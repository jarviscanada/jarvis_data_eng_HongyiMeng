@@ -0,0 +1,7 @@
+      ******************************************************************
+      * Copybook: STUDSTAT
+      * Purpose:  File status for STUDENT-FILE plus the 88-level the
+      *           student programs branch on.
+      ******************************************************************
+       01  STUDENT-FILE-STATUS         PIC X(02).
+           88  STUDENT-FILE-OK             VALUE "00".
