@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: STUDENT
+      * Purpose:  FD and record layout for the student master file.
+      *           STU-LAST-NAME doubles as the alternate key for name
+      *           lookups (PRGQ0006).
+      ******************************************************************
+       FD  STUDENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  STUDENT-RECORD.
+           05  STU-ID                  PIC X(07).
+           05  STU-NAME.
+               10  STU-LAST-NAME       PIC X(15).
+               10  STU-FIRST-NAME      PIC X(15).
+           05  STU-MAJOR               PIC X(20).
+           05  STU-GPA                 PIC 9V99.
+           05  STU-DATE-INCLUDED       PIC 9(08).
+           05  STU-STATUS-FLAG         PIC X(01).
+               88  STU-ACTIVE          VALUE "A".
+               88  STU-INACTIVE        VALUE "I".
