@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: CHKSEL
+      * Purpose:  FILE-CONTROL entry for the batch restart-checkpoint
+      *           file.
+      * Note:     Programs COPYing this must declare CHKPT-FILE-STATUS
+      *           in WORKING-STORAGE (see copybook CHKSTAT).
+      ******************************************************************
+           SELECT CHKPT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CHKPT-FILE-STATUS.
