@@ -0,0 +1,49 @@
+      ******************************************************************
+      * Copybook: INSVAL
+      * Purpose:  Shared insert validation - required fields, duplicate
+      *           ID check, then the WRITE itself. COPYed into both
+      *           PRGI0002 and PRGB0011 so a batch add is held to the
+      *           same rules as a clerk keying one in at a terminal.
+      * Note:     Caller must ACCEPT/MOVE the candidate values into
+      *           NEW-STUDENT (copybook NEWSTU) before PERFORMing
+      *           4400-VALIDATE-REQUIRED-FIELDS, then PERFORM
+      *           4500-CHECK-DUPLICATE and, if INSERT-OK, PERFORM
+      *           4600-WRITE-STUDENT.
+      * Note:     Paragraphs are numbered in the 4400s so they cannot
+      *           collide with any caller's own paragraph numbers.
+      ******************************************************************
+       4400-VALIDATE-REQUIRED-FIELDS.
+           MOVE "Y" TO VALID-DATA-SW.
+           IF NEW-ID = SPACES OR
+              NEW-LAST-NAME = SPACES OR
+              NEW-FIRST-NAME = SPACES
+               MOVE "N" TO VALID-DATA-SW
+               DISPLAY REQUIRED-FIELD-MSG
+           END-IF.
+
+       4500-CHECK-DUPLICATE.
+           MOVE "Y" TO INSERT-OK-SW.
+           MOVE NEW-ID TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "N" TO INSERT-OK-SW
+                   DISPLAY DUPLICATE-ID-MSG
+           END-READ.
+
+       4600-WRITE-STUDENT.
+           MOVE NEW-ID TO STU-ID.
+           MOVE NEW-LAST-NAME TO STU-LAST-NAME.
+           MOVE NEW-FIRST-NAME TO STU-FIRST-NAME.
+           MOVE NEW-MAJOR TO STU-MAJOR.
+           MOVE NEW-GPA TO STU-GPA.
+           MOVE NEW-DATE-INCLUDED TO STU-DATE-INCLUDED.
+           SET STU-ACTIVE TO TRUE.
+           WRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO ADD STUDENT, STATUS "
+                       STUDENT-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY INSERT-CONFIRM-MSG
+           END-WRITE.
