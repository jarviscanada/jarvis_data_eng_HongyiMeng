@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: CHKPT
+      * Purpose:  FD and record layout for the batch restart-checkpoint
+      *           file. Holds the count of transactions PRGB0011 has
+      *           successfully applied so an interrupted run can skip
+      *           back over the ones it already committed.
+      ******************************************************************
+       FD  CHKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-RECORD.
+           05  CHKPT-COUNT             PIC 9(08).
