@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook: UPDVAL
+      * Purpose:  Shared REWRITE-plus-audit logic for a student update.
+      *           COPYed into both PRGU0003 and PRGB0011 so a batch
+      *           change writes the exact same before/after audit
+      *           record a terminal-keyed change would.
+      * Note:     Caller must PERFORM 5300-SAVE-BEFORE-IMAGE before
+      *           changing any STU- field, apply its changes to the
+      *           current STUDENT-RECORD, set OPERATOR-ID, then
+      *           PERFORM 5500-REWRITE-WITH-AUDIT.
+      * Note:     Paragraphs are numbered in the 5300s so they cannot
+      *           collide with any caller's own paragraph numbers.
+      ******************************************************************
+       5300-SAVE-BEFORE-IMAGE.
+           MOVE STUDENT-RECORD TO BEFORE-IMAGE.
+
+       5500-REWRITE-WITH-AUDIT.
+           REWRITE STUDENT-RECORD
+               INVALID KEY
+                   DISPLAY "UNABLE TO UPDATE STUDENT, STATUS "
+                       STUDENT-FILE-STATUS
+               NOT INVALID KEY
+                   PERFORM 5600-WRITE-AUDIT-RECORD
+                   DISPLAY UPDATE-CONFIRM-MSG
+           END-REWRITE.
+
+       5600-WRITE-AUDIT-RECORD.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE BEFORE-IMAGE TO AUD-BEFORE-IMAGE.
+           MOVE STUDENT-RECORD TO AUD-AFTER-IMAGE.
+           WRITE AUDIT-RECORD.
