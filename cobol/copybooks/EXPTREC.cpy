@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: EXPTREC
+      * Purpose:  FD and record layout for the active-student extract
+      *           handed to downstream systems (financial aid, the ID
+      *           card office).
+      ******************************************************************
+       FD  EXPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXPORT-RECORD.
+           05  EXP-ID                  PIC X(07).
+           05  EXP-LAST-NAME           PIC X(15).
+           05  EXP-FIRST-NAME          PIC X(15).
+           05  EXP-MAJOR               PIC X(20).
+           05  EXP-GPA                 PIC 9V99.
+           05  EXP-DATE-INCLUDED       PIC 9(08).
