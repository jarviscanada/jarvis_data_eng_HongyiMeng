@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: STUDSEL
+      * Purpose:  FILE-CONTROL entry for the student master file.
+      *           Alternate key on STU-LAST-NAME lets PRGQ0006 look
+      *           students up by name (exact or partial, via a generic
+      *           START on the alternate index) instead of only by ID.
+      * Note:     Programs COPYing this must declare STUDENT-FILE-STATUS
+      *           in WORKING-STORAGE (see copybook STUDSTAT).
+      ******************************************************************
+           SELECT STUDENT-FILE ASSIGN TO "STUDENT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STU-ID
+               ALTERNATE RECORD KEY IS STU-LAST-NAME WITH DUPLICATES
+               FILE STATUS IS STUDENT-FILE-STATUS.
