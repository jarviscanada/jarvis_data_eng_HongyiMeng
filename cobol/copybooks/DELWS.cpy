@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook: DELWS
+      * Purpose:  Working storage shared by PRGD0004 (interactive
+      *           deactivate) and PRGB0011 (batch driver) for the
+      *           soft-delete logic in copybook DELVAL.
+      ******************************************************************
+       01 ALREADY-INACTIVE-MSG PIC X(35) VALUE
+           "STUDENT RECORD IS ALREADY INACTIVE".
+       01 DELETE-CONFIRM-MSG PIC X(30) VALUE
+           "STUDENT RECORD DEACTIVATED".
