@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: EXPTSEL
+      * Purpose:  FILE-CONTROL entry for the active-student extract.
+      * Note:     Programs COPYing this must declare EXPORT-FILE-STATUS
+      *           in WORKING-STORAGE (see copybook EXPTSTAT).
+      ******************************************************************
+           SELECT EXPORT-FILE ASSIGN TO "ACTVFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS EXPORT-FILE-STATUS.
