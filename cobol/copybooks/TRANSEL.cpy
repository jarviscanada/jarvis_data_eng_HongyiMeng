@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: TRANSEL
+      * Purpose:  FILE-CONTROL entry for the registrar transaction feed.
+      * Note:     Programs COPYing this must declare TRAN-FILE-STATUS
+      *           in WORKING-STORAGE.
+      ******************************************************************
+           SELECT TRAN-FILE ASSIGN TO "TRANFEED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
