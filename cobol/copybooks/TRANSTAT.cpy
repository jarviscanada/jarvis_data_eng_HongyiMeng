@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: TRANSTAT
+      * Purpose:  File status for TRAN-FILE.
+      ******************************************************************
+       01  TRAN-FILE-STATUS            PIC X(02).
+           88  TRAN-FILE-OK                VALUE "00".
