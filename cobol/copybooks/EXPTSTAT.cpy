@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: EXPTSTAT
+      * Purpose:  File status for EXPORT-FILE.
+      ******************************************************************
+       01  EXPORT-FILE-STATUS          PIC X(02).
+           88  EXPORT-FILE-OK              VALUE "00".
