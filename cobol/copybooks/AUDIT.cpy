@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: AUDIT
+      * Purpose:  FD and record layout for the student update audit
+      *           trail. One record is appended per REWRITE, holding
+      *           the before and after images of the student record.
+      ******************************************************************
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05  AUD-DATE                PIC 9(08).
+           05  AUD-TIME                PIC 9(08).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-BEFORE-IMAGE        PIC X(69).
+           05  AUD-AFTER-IMAGE         PIC X(69).
