@@ -0,0 +1,6 @@
+      ******************************************************************
+      * Copybook: CHKSTAT
+      * Purpose:  File status for CHKPT-FILE.
+      ******************************************************************
+       01  CHKPT-FILE-STATUS           PIC X(02).
+           88  CHKPT-FILE-OK               VALUE "00".
