@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: AUDSEL
+      * Purpose:  FILE-CONTROL entry for the update audit trail.
+      * Note:     Programs COPYing this must declare AUDIT-FILE-STATUS
+      *           in WORKING-STORAGE (see copybook AUDSTAT).
+      ******************************************************************
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
