@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Purpose:  FD and record layout for the nightly registrar
+      *           transaction feed read by PRGB0011. One record is one
+      *           add, change or drop against the student master file.
+      ******************************************************************
+       FD  TRAN-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRAN-RECORD.
+           05  TRAN-TYPE               PIC X(01).
+               88  TRAN-INSERT             VALUE "I".
+               88  TRAN-UPDATE              VALUE "U".
+               88  TRAN-DELETE              VALUE "D".
+           05  TRAN-ID                 PIC X(07).
+           05  TRAN-LAST-NAME          PIC X(15).
+           05  TRAN-FIRST-NAME         PIC X(15).
+           05  TRAN-MAJOR              PIC X(20).
+           05  TRAN-GPA                PIC 9V99.
+           05  TRAN-DATE-INCLUDED      PIC 9(08).
