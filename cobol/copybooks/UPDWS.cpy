@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Copybook: UPDWS
+      * Purpose:  Working storage shared by PRGU0003 (interactive
+      *           update) and PRGB0011 (batch driver) for the
+      *           REWRITE + audit-trail logic in copybook UPDVAL.
+      ******************************************************************
+       01 OPERATOR-ID PIC X(08).
+       01 BEFORE-IMAGE PIC X(69).
+       01 UPDATE-CONFIRM-MSG PIC X(30) VALUE "STUDENT RECORD UPDATED".
