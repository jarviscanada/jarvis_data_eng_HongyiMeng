@@ -25,21 +25,21 @@
         05 FILLER PIC X VALUE "|".
        01 MENU-OPTION.
         05 FILLER PIC X VALUE "|".
-        05 FILLER PIC X(3) VALUE SPACES.
-        05 OPTION-NUMBER PIC 9.
+        05 FILLER PIC X(2) VALUE SPACES.
+        05 OPTION-NUMBER PIC 99.
         05 FILLER PIC X(3) VALUE " - ".
         05 OPTION-TEXT PIC X(31).
         05 FILLER PIC X VALUE "|".
        01 MENU-OPTIONS.
-        05 OPTIONS-COUNT PIC 9 VALUE 9.
-        05 OPTION-TEXTS PIC X(31) OCCURS 9 TIMES.
+        05 OPTIONS-COUNT PIC 99 VALUE 11.
+        05 OPTION-TEXTS PIC X(31) OCCURS 11 TIMES.
        01  SUBSCRIPT PIC 99 VALUE ZEROES.
 
        01 PROMPT-TEXT.
-        05 FILLER PIC x(30) VALUE "CHOOSE YOUR OPTION (1 TO 9) >>".
+        05 FILLER PIC x(32) VALUE "CHOOSE YOUR OPTION (1 TO 11) >>".
        01 USER-INPUT.
-        88 EXIT-PROGRAM VALUE 9.
-        05 OPTION-SELECTED PIC 9.
+        88 EXIT-PROGRAM VALUE 11.
+        05 OPTION-SELECTED PIC 99.
        PROCEDURE DIVISION.
        0100-START.
            PERFORM 0200-INIT-OPTIONS.
@@ -55,7 +55,9 @@
            MOVE "QUERY STUDENT BY ID" TO OPTION-TEXTS(6).
            MOVE "QUERY BY DATE OF INCLUSION" TO OPTION-TEXTS(7).
            MOVE "REPORT FILE WITH DATE BREAK" TO OPTION-TEXTS(8).
-           MOVE "EXIT" TO OPTION-TEXTS(9).
+           MOVE "RESTORE STUDENT DATA" TO OPTION-TEXTS(9).
+           MOVE "EXPORT ACTIVE STUDENT FEED" TO OPTION-TEXTS(10).
+           MOVE "EXIT" TO OPTION-TEXTS(11).
        0300-PRINT-MENU.
            DISPLAY MENU-SEPARATOR.
            DISPLAY MENU-HD.
@@ -91,6 +93,10 @@
                CALL "PRGQ0007"
             WHEN 8
                CALL "PRGR0008"
+            WHEN 9
+               CALL "PRGR0009"
+            WHEN 10
+               CALL "PRGE0010"
            END-EVALUATE.
        9000-END-PROGRAM.
             STOP RUN.
