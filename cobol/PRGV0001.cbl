@@ -0,0 +1,41 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Added ALTERNATE RECORD KEY on
+      *           STU-NAME so students can be looked up by name.
+      * Purpose: Generates (formats) the student master VSAM file,
+      *          including its alternate index over student name.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGV0001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+       01 GEN-CONFIRM-MSG PIC X(48) VALUE
+           "STUDENT FILE GENERATED WITH NAME ALTERNATE INDEX".
+       01 GEN-FAIL-MSG PIC X(40) VALUE
+           "UNABLE TO GENERATE STUDENT FILE, STATUS ".
+       PROCEDURE DIVISION.
+       0100-START.
+           PERFORM 0200-BUILD-FILE.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-BUILD-FILE.
+           OPEN OUTPUT STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               DISPLAY GEN-CONFIRM-MSG
+           ELSE
+               DISPLAY GEN-FAIL-MSG STUDENT-FILE-STATUS
+           END-IF.
+           CLOSE STUDENT-FILE.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGV0001.
