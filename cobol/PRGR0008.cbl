@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Added a student count and running
+      *           total at each date break, plus a grand total line at
+      *           the end of the report.
+      * Modified: 2026-08-09 HYM - Check the OPEN before releasing
+      *           records to the sort; an unopened STUDENT-FILE used
+      *           to leave AT-EOF-SW unset forever, since a sequential
+      *           READ against a file that never opened never
+      *           satisfies AT END.
+      * Purpose: Reports every student record broken by date of
+      *          inclusion, with subtotals and a grand total.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0008.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+           SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       SD  SORT-WORK-FILE.
+       01  SORT-STUDENT-RECORD.
+           05  SRT-ID                  PIC X(07).
+           05  SRT-LAST-NAME           PIC X(15).
+           05  SRT-FIRST-NAME          PIC X(15).
+           05  SRT-MAJOR               PIC X(20).
+           05  SRT-GPA                 PIC 9V99.
+           05  SRT-DATE-INCLUDED       PIC 9(08).
+           05  SRT-STATUS-FLAG         PIC X(01).
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+       01 AT-EOF-SW PIC X(01) VALUE "N".
+           88 AT-EOF VALUE "Y".
+       01 FIRST-RECORD-SW PIC X(01) VALUE "Y".
+           88 FIRST-RECORD VALUE "Y".
+       01 PREV-DATE PIC 9(08) VALUE ZEROES.
+       01 DATE-COUNT PIC 9(05) VALUE ZEROES.
+       01 RUNNING-TOTAL PIC 9(06) VALUE ZEROES.
+       01 GRAND-TOTAL PIC 9(06) VALUE ZEROES.
+       01 DATE-HEADING-MSG PIC X(20) VALUE "DATE OF INCLUSION: ".
+       01 SUBTOTAL-MSG PIC X(25) VALUE "  STUDENTS THIS DATE: ".
+       01 RUNNING-TOTAL-MSG PIC X(20) VALUE "  RUNNING TOTAL: ".
+       01 GRAND-TOTAL-MSG PIC X(22) VALUE "GRAND TOTAL STUDENTS: ".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           PERFORM 0200-SORT-STUDENTS.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-SORT-STUDENTS.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DATE-INCLUDED
+               INPUT PROCEDURE 0300-RELEASE-STUDENTS
+               OUTPUT PROCEDURE 0500-PRODUCE-REPORT.
+
+       0300-RELEASE-STUDENTS.
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               PERFORM 0350-READ-NEXT-STUDENT
+               PERFORM 0400-RELEASE-ONE UNTIL AT-EOF
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+               MOVE "Y" TO AT-EOF-SW
+           END-IF.
+
+       0350-READ-NEXT-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-READ.
+
+       0400-RELEASE-ONE.
+           MOVE STUDENT-RECORD TO SORT-STUDENT-RECORD.
+           RELEASE SORT-STUDENT-RECORD.
+           PERFORM 0350-READ-NEXT-STUDENT.
+
+       0500-PRODUCE-REPORT.
+           MOVE "N" TO AT-EOF-SW.
+           PERFORM 0600-RETURN-NEXT-SORTED.
+           PERFORM 0700-PROCESS-SORTED-RECORD UNTIL AT-EOF.
+           IF NOT FIRST-RECORD
+               PERFORM 0800-DISPLAY-DATE-SUBTOTAL
+           END-IF.
+           DISPLAY GRAND-TOTAL-MSG GRAND-TOTAL.
+
+       0600-RETURN-NEXT-SORTED.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-RETURN.
+
+       0700-PROCESS-SORTED-RECORD.
+           IF FIRST-RECORD
+               MOVE "N" TO FIRST-RECORD-SW
+               MOVE SRT-DATE-INCLUDED TO PREV-DATE
+               DISPLAY DATE-HEADING-MSG PREV-DATE
+           ELSE
+               IF SRT-DATE-INCLUDED NOT = PREV-DATE
+                   PERFORM 0800-DISPLAY-DATE-SUBTOTAL
+                   MOVE SRT-DATE-INCLUDED TO PREV-DATE
+                   DISPLAY DATE-HEADING-MSG PREV-DATE
+               END-IF
+           END-IF.
+           DISPLAY "  ID: " SRT-ID
+               " NAME: " SRT-LAST-NAME ", " SRT-FIRST-NAME
+               " MAJOR: " SRT-MAJOR
+               " GPA: " SRT-GPA
+               " STATUS: " SRT-STATUS-FLAG.
+           ADD 1 TO DATE-COUNT.
+           ADD 1 TO GRAND-TOTAL.
+           PERFORM 0600-RETURN-NEXT-SORTED.
+
+       0800-DISPLAY-DATE-SUBTOTAL.
+           ADD DATE-COUNT TO RUNNING-TOTAL.
+           DISPLAY SUBTOTAL-MSG DATE-COUNT
+               RUNNING-TOTAL-MSG RUNNING-TOTAL.
+           MOVE ZEROES TO DATE-COUNT.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGR0008.
