@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2026-08-09
+      * Purpose: Restores (reactivates) a student record that was
+      *          soft-deleted by PRGD0004.
+      * Modified: 2026-08-09 HYM - Check the OPEN before entering the
+      *           restore loop; an unopened STUDENT-FILE used to fall
+      *           through the READ's INVALID KEY/NOT INVALID KEY test
+      *           silently instead of stopping the program.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGR0009.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+       01 RESTORE-ID PIC X(07).
+       01 RESTORE-DONE-SW PIC X(01) VALUE "N".
+           88 RESTORE-DONE VALUE "Y".
+       01 NOT-FOUND-MSG PIC X(30) VALUE "STUDENT ID NOT ON FILE".
+       01 ALREADY-ACTIVE-MSG PIC X(35) VALUE
+           "STUDENT RECORD IS ALREADY ACTIVE".
+       01 RESTORE-CONFIRM-MSG PIC X(30) VALUE
+           "STUDENT RECORD RESTORED".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           OPEN I-O STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               PERFORM 0200-RESTORE-ONE UNTIL RESTORE-DONE
+               CLOSE STUDENT-FILE
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-RESTORE-ONE.
+           DISPLAY "ENTER STUDENT ID TO RESTORE >>".
+           ACCEPT RESTORE-ID.
+           MOVE RESTORE-ID TO STU-ID.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY NOT-FOUND-MSG
+               NOT INVALID KEY
+                   PERFORM 0300-REACTIVATE-STUDENT
+           END-READ.
+           DISPLAY "RESTORE ANOTHER STUDENT? (Y/N) >>".
+           ACCEPT RESTORE-DONE-SW.
+           IF RESTORE-DONE-SW = "Y" OR RESTORE-DONE-SW = "y"
+               MOVE "N" TO RESTORE-DONE-SW
+           ELSE
+               MOVE "Y" TO RESTORE-DONE-SW
+           END-IF.
+
+       0300-REACTIVATE-STUDENT.
+           IF STU-ACTIVE
+               DISPLAY ALREADY-ACTIVE-MSG
+           ELSE
+               SET STU-ACTIVE TO TRUE
+               REWRITE STUDENT-RECORD
+                   INVALID KEY
+                       DISPLAY "UNABLE TO RESTORE STUDENT, STATUS "
+                           STUDENT-FILE-STATUS
+                   NOT INVALID KEY
+                       DISPLAY RESTORE-CONFIRM-MSG
+               END-REWRITE
+           END-IF.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGR0009.
