@@ -0,0 +1,78 @@
+      ******************************************************************
+      * Author: Hong Yi Meng
+      * Date: 2025-06-12
+      * Modified: 2026-08-09 HYM - Changed from a single exact
+      *           inclusion date to a FROM/TO range so a run of dates
+      *           can be pulled in one pass.
+      * Modified: 2026-08-09 HYM - Check the OPEN before the read loop;
+      *           an unopened STUDENT-FILE used to leave AT-EOF-SW
+      *           unset forever, since a sequential READ against a
+      *           file that never opened never satisfies AT END.
+      * Purpose: Lists every student whose date of inclusion falls
+      *          within a given date range.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRGQ0007.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY STUDSEL.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY STUDENT.
+       WORKING-STORAGE SECTION.
+           COPY STUDSTAT.
+       01 FROM-DATE PIC 9(08).
+       01 TO-DATE PIC 9(08).
+       01 MATCH-COUNT PIC 9(05) VALUE ZEROES.
+       01 AT-EOF-SW PIC X(01) VALUE "N".
+           88 AT-EOF VALUE "Y".
+       01 MATCH-COUNT-MSG PIC X(20) VALUE "MATCHES DISPLAYED: ".
+       01 NOT-FOUND-MSG PIC X(35) VALUE
+           "NO STUDENTS INCLUDED IN THAT RANGE".
+       01 OPEN-FAIL-MSG PIC X(30) VALUE "UNABLE TO OPEN ".
+       PROCEDURE DIVISION.
+       0100-START.
+           DISPLAY "ENTER FROM DATE (YYYYMMDD) >>".
+           ACCEPT FROM-DATE.
+           DISPLAY "ENTER TO DATE (YYYYMMDD) >>".
+           ACCEPT TO-DATE.
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-OK
+               PERFORM 0200-READ-NEXT-STUDENT
+               PERFORM 0300-CHECK-ONE-STUDENT UNTIL AT-EOF
+               CLOSE STUDENT-FILE
+               IF MATCH-COUNT = ZEROES
+                   DISPLAY NOT-FOUND-MSG
+               ELSE
+                   DISPLAY MATCH-COUNT-MSG MATCH-COUNT
+               END-IF
+           ELSE
+               DISPLAY OPEN-FAIL-MSG "STUDENT-FILE, STATUS "
+                   STUDENT-FILE-STATUS
+           END-IF.
+           PERFORM 9999-END-PROGRAM.
+
+       0200-READ-NEXT-STUDENT.
+           READ STUDENT-FILE NEXT RECORD
+               AT END
+                   MOVE "Y" TO AT-EOF-SW
+           END-READ.
+
+       0300-CHECK-ONE-STUDENT.
+           IF STU-DATE-INCLUDED NOT LESS THAN FROM-DATE
+              AND STU-DATE-INCLUDED NOT GREATER THAN TO-DATE
+               ADD 1 TO MATCH-COUNT
+               DISPLAY "ID: " STU-ID
+                   " NAME: " STU-LAST-NAME ", " STU-FIRST-NAME
+                   " MAJOR: " STU-MAJOR
+                   " GPA: " STU-GPA
+                   " INCLUDED: " STU-DATE-INCLUDED
+                   " STATUS: " STU-STATUS-FLAG
+           END-IF.
+           PERFORM 0200-READ-NEXT-STUDENT.
+
+       9999-END-PROGRAM.
+           EXIT PROGRAM.
+       END PROGRAM PRGQ0007.
